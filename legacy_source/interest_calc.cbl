@@ -1,59 +1,840 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INTCALC.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'input.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
            SELECT OUTPUT-FILE ASSIGN TO 'output.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+           SELECT RATE-FILE ASSIGN TO 'ratetable.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO 'reject.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'audit.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CSV-FILE ASSIGN TO 'extract.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO 'control.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT TEMP-OUTPUT-FILE ASSIGN TO 'output.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TEMP-OUTPUT-STATUS.
+           SELECT TEMP-REJECT-FILE ASSIGN TO 'reject.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TEMP-REJECT-STATUS.
+           SELECT TEMP-AUDIT-FILE ASSIGN TO 'audit.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TEMP-AUDIT-STATUS.
+           SELECT TEMP-CSV-FILE ASSIGN TO 'extract.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TEMP-CSV-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
-       01 INPUT-RECORD            PIC X(20).
-       
+       01 INPUT-RECORD.
+           05 IR-ACCT-NO          PIC X(10).
+           05 IR-ACCT-TYPE        PIC X(2).
+           05 IR-CALC-MODE        PIC X(1).
+           05 IR-TERM             PIC 9(5).
+           05 IR-AMOUNT           PIC X(13).
+
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD           PIC X(80).
-       
+
+       FD RATE-FILE.
+       01 RATE-RECORD.
+           05 RT-ACCT-TYPE        PIC X(2).
+           05 RT-RATE-TEXT        PIC X(6).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD           PIC X(80).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD            PIC X(120).
+
+       FD CSV-FILE.
+       01 CSV-RECORD              PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-RECORDS-READ   PIC 9(7).
+           05 CKPT-ACCOUNT-COUNT  PIC 9(7).
+           05 CKPT-REJECT-COUNT   PIC 9(7).
+           05 CKPT-TOTAL-INTEREST PIC 9(11)V99.
+           05 CKPT-INPUT-TOTAL-AMT PIC S9(11)V99.
+           05 CKPT-OUTPUT-LINES   PIC 9(7).
+           05 CKPT-REJECT-LINES   PIC 9(7).
+           05 CKPT-AUDIT-LINES    PIC 9(7).
+           05 CKPT-CSV-LINES      PIC 9(7).
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+           05 CTL-RECORD-COUNT    PIC 9(7).
+           05 CTL-TOTAL-AMOUNT    PIC X(13).
+
+       FD TEMP-OUTPUT-FILE.
+       01 TEMP-OUTPUT-RECORD      PIC X(80).
+
+       FD TEMP-REJECT-FILE.
+       01 TEMP-REJECT-RECORD      PIC X(80).
+
+       FD TEMP-AUDIT-FILE.
+       01 TEMP-AUDIT-RECORD       PIC X(120).
+
+       FD TEMP-CSV-FILE.
+       01 TEMP-CSV-RECORD         PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 WS-INPUT-AMOUNT         PIC 9(7)V99.
-       01 WS-RESULT               PIC 9(7)V99.
-       01 WS-RESULT-DISP          PIC ZZZ,ZZ9.99.
-       
+       01 WS-EOF-FLAG             PIC X VALUE 'N'.
+       01 WS-RATE-EOF-FLAG        PIC X VALUE 'N'.
+       01 WS-INPUT-AMOUNT         PIC 9(9)V99.
+       01 WS-RESULT               PIC 9(11)V99.
+       01 WS-RESULT-DISP          PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+       01 WS-CALC-OVERFLOW        PIC X VALUE 'N'.
+       01 WS-RATE-FOUND           PIC X VALUE 'N'.
+       01 WS-RATE-USED            PIC 9V9(4).
+       01 WS-DEFAULT-RATE         PIC 9V9(4) VALUE 0.0550.
+
+       01 WS-RATE-TABLE.
+           05 WS-RATE-ENTRY OCCURS 20 TIMES INDEXED BY RT-IDX.
+               10 WS-RATE-TYPE    PIC X(2).
+               10 WS-RATE-VALUE   PIC 9V9(4).
+       01 WS-RATE-COUNT           PIC 9(3) VALUE 0.
+       01 WS-RATE-TABLE-MAX       PIC 9(3) VALUE 20.
+       01 WS-RATE-OVERFLOW-WARNED PIC X VALUE 'N'.
+       01 WS-RATE-FILE-STATUS     PIC XX.
+
+       01 WS-RUN-DATE             PIC 9(8).
+       01 WS-RUN-DATE-DISP        PIC X(10).
+       01 WS-ACCOUNT-COUNT        PIC 9(7) VALUE 0.
+       01 WS-TOTAL-INTEREST       PIC 9(11)V99 VALUE 0.
+       01 WS-TOTAL-INTEREST-DISP  PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+       01 WS-ACCOUNT-COUNT-DISP   PIC Z,ZZZ,ZZ9.
+       01 WS-TOTAL-OVERFLOW-FLAG  PIC X VALUE 'N'.
+
+       01 WS-VALID-FLAG           PIC X VALUE 'Y'.
+       01 WS-REJECT-REASON        PIC X(30) VALUE SPACES.
+       01 WS-REJECT-COUNT         PIC 9(7) VALUE 0.
+       01 WS-REJECT-COUNT-DISP    PIC Z,ZZZ,ZZ9.
+       01 WS-CHECK-AMOUNT         PIC S9(11)V99.
+       01 WS-MAX-AMOUNT           PIC S9(9)V99 VALUE 999999999.99.
+       01 WS-MAX-TERM-MONTHS      PIC 9(5) VALUE 360.
+       01 WS-MAX-TERM-DAYS        PIC 9(5) VALUE 36500.
+
+       01 WS-RUN-TIME             PIC 9(8).
+       01 WS-RUN-TIME-DISP        PIC X(8).
+       01 WS-RATE-USED-DISP       PIC 9.9(4).
+       01 WS-AMOUNT-DISP          PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-AUDIT-FILE-STATUS    PIC XX.
+
+       01 WS-PERIOD-RATE          USAGE COMP-2.
+       01 WS-MONTHS-PER-YEAR      PIC 9(3) VALUE 12.
+       01 WS-DAYS-PER-YEAR        PIC 9(3) VALUE 365.
+
+       01 WS-CSV-AMOUNT-DISP      PIC ZZZZZZZZ9.99.
+       01 WS-CSV-RESULT-DISP      PIC Z(10)9.99.
+
+       01 WS-CHECKPOINT-FILE-STATUS PIC XX.
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 100.
+       01 WS-RECORDS-READ         PIC 9(7) VALUE 0.
+       01 WS-RESTART-POINT        PIC 9(7) VALUE 0.
+       01 WS-OUTPUT-FILE-STATUS   PIC XX.
+       01 WS-REJECT-FILE-STATUS   PIC XX.
+       01 WS-CSV-FILE-STATUS      PIC XX.
+       01 WS-INPUT-FILE-STATUS    PIC XX.
+
+       01 WS-CONTROL-FILE-STATUS    PIC XX.
+       01 WS-CONTROL-PRESENT        PIC X VALUE 'N'.
+       01 WS-CONTROL-EXPECT-COUNT   PIC 9(7) VALUE 0.
+       01 WS-CONTROL-EXPECT-AMOUNT  PIC S9(11)V99 VALUE 0.
+       01 WS-INPUT-TOTAL-AMOUNT     PIC S9(11)V99 VALUE 0.
+       01 WS-CONTROL-EXPECT-AMT-DISP PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
+       01 WS-INPUT-TOTAL-AMT-DISP    PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
+       01 WS-CONTROL-EXPECT-CNT-DISP PIC Z,ZZZ,ZZ9.
+       01 WS-RECORDS-READ-DISP      PIC Z,ZZZ,ZZ9.
+
+       01 WS-OUTPUT-LINE-COUNT    PIC 9(7) VALUE 0.
+       01 WS-REJECT-LINE-COUNT    PIC 9(7) VALUE 0.
+       01 WS-AUDIT-LINE-COUNT     PIC 9(7) VALUE 0.
+       01 WS-CSV-LINE-COUNT       PIC 9(7) VALUE 0.
+
+       01 WS-TEMP-OUTPUT-STATUS  PIC XX.
+       01 WS-TEMP-REJECT-STATUS  PIC XX.
+       01 WS-TEMP-AUDIT-STATUS   PIC XX.
+       01 WS-TEMP-CSV-STATUS     PIC XX.
+
+       01 WS-TRUNC-LINE-CTR       PIC 9(7) VALUE 0.
+       01 WS-TRUNC-EOF            PIC X VALUE 'N'.
+       01 WS-RENAME-RESULT        PIC 9(9) COMP-5.
+
+       01 WS-OUTPUT-FILENAME      PIC X(20) VALUE "output.txt".
+       01 WS-OUTPUT-TEMP-NAME     PIC X(20) VALUE "output.tmp".
+       01 WS-REJECT-FILENAME      PIC X(20) VALUE "reject.txt".
+       01 WS-REJECT-TEMP-NAME     PIC X(20) VALUE "reject.tmp".
+       01 WS-AUDIT-FILENAME       PIC X(20) VALUE "audit.txt".
+       01 WS-AUDIT-TEMP-NAME      PIC X(20) VALUE "audit.tmp".
+       01 WS-CSV-FILENAME         PIC X(20) VALUE "extract.csv".
+       01 WS-CSV-TEMP-NAME        PIC X(20) VALUE "extract.tmp".
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM LOAD-RATE-TABLE
+           PERFORM READ-CHECKPOINT
+           PERFORM LOAD-CONTROL-FILE
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING WS-RUN-DATE(5:2) "/" WS-RUN-DATE(7:2) "/"
+                  WS-RUN-DATE(1:4)
+                  DELIMITED BY SIZE INTO WS-RUN-DATE-DISP
+
+           ACCEPT WS-RUN-TIME FROM TIME
+           STRING WS-RUN-TIME(1:2) ":" WS-RUN-TIME(3:2) ":"
+                  WS-RUN-TIME(5:2)
+                  DELIMITED BY SIZE INTO WS-RUN-TIME-DISP
+
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
-           
-           READ INPUT-FILE INTO INPUT-RECORD
+           IF WS-INPUT-FILE-STATUS = '35'
+               DISPLAY "ERROR: INPUT FILE NOT FOUND - ABORTING RUN"
+               STOP RUN
+           END-IF
+
+           IF WS-RESTART-POINT > 0
+               DISPLAY "RESTARTING AFTER RECORD " WS-RESTART-POINT
+               PERFORM TRUNCATE-DATA-FILES
+               OPEN EXTEND OUTPUT-FILE
+               IF WS-OUTPUT-FILE-STATUS = '35'
+                   OPEN OUTPUT OUTPUT-FILE
+               END-IF
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJECT-FILE-STATUS = '35'
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+               OPEN EXTEND CSV-FILE
+               IF WS-CSV-FILE-STATUS = '35'
+                   OPEN OUTPUT CSV-FILE
+               END-IF
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-FILE-STATUS = '35'
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT CSV-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF WS-RESTART-POINT = 0
+               PERFORM WRITE-REPORT-HEADER
+               PERFORM WRITE-CSV-HEADER
+           END-IF
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ INPUT-FILE INTO INPUT-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-RECORDS-READ > WS-RESTART-POINT
+                           PERFORM PROCESS-RECORD
+                           IF FUNCTION MOD(WS-RECORDS-READ,
+                                   WS-CHECKPOINT-INTERVAL) = 0
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM WRITE-REPORT-TRAILER
+           PERFORM RECONCILE-CONTROL-TOTALS
+           PERFORM CLEAR-CHECKPOINT
+
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE CSV-FILE
+
+           STOP RUN.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-POINT
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE ZEROS TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+
+           READ CHECKPOINT-FILE
+               NOT AT END
+                   MOVE CKPT-RECORDS-READ TO WS-RESTART-POINT
+                   MOVE CKPT-ACCOUNT-COUNT TO WS-ACCOUNT-COUNT
+                   MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                   MOVE CKPT-TOTAL-INTEREST TO WS-TOTAL-INTEREST
+                   MOVE CKPT-INPUT-TOTAL-AMT
+                       TO WS-INPUT-TOTAL-AMOUNT
+                   MOVE CKPT-OUTPUT-LINES TO WS-OUTPUT-LINE-COUNT
+                   MOVE CKPT-REJECT-LINES TO WS-REJECT-LINE-COUNT
+                   MOVE CKPT-AUDIT-LINES TO WS-AUDIT-LINE-COUNT
+                   MOVE CKPT-CSV-LINES TO WS-CSV-LINE-COUNT
            END-READ
-           
-           MOVE SPACES TO OUTPUT-RECORD
-           
-           *> Parse input (assuming format like "10000.00")
-           MOVE FUNCTION NUMVAL(INPUT-RECORD) TO WS-INPUT-AMOUNT
-           
-           DISPLAY "DEBUG: INPUT = " WS-INPUT-AMOUNT
-           
-           *> Simple multiplication: amount * 0.055
-           MULTIPLY WS-INPUT-AMOUNT BY 0.055 GIVING WS-RESULT
-           
-           DISPLAY "DEBUG: RESULT = " WS-RESULT
-           
-           MOVE WS-RESULT TO WS-RESULT-DISP
-           
-           STRING "CALCULATED INTEREST: " 
-                  DELIMITED BY SIZE
-                  WS-RESULT-DISP
-                  DELIMITED BY SIZE
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT.
+           PERFORM FLUSH-DATA-FILES
+
+           OPEN I-O CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+           MOVE WS-ACCOUNT-COUNT TO CKPT-ACCOUNT-COUNT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-TOTAL-INTEREST TO CKPT-TOTAL-INTEREST
+           MOVE WS-INPUT-TOTAL-AMOUNT TO CKPT-INPUT-TOTAL-AMT
+           MOVE WS-OUTPUT-LINE-COUNT TO CKPT-OUTPUT-LINES
+           MOVE WS-REJECT-LINE-COUNT TO CKPT-REJECT-LINES
+           MOVE WS-AUDIT-LINE-COUNT TO CKPT-AUDIT-LINES
+           MOVE WS-CSV-LINE-COUNT TO CKPT-CSV-LINES
+
+           REWRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+           MOVE ZEROS TO CHECKPOINT-RECORD
+           REWRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       FLUSH-DATA-FILES.
+           CLOSE OUTPUT-FILE
+           OPEN EXTEND OUTPUT-FILE
+           CLOSE REJECT-FILE
+           OPEN EXTEND REJECT-FILE
+           CLOSE AUDIT-FILE
+           OPEN EXTEND AUDIT-FILE
+           CLOSE CSV-FILE
+           OPEN EXTEND CSV-FILE.
+
+       TRUNCATE-DATA-FILES.
+           PERFORM TRUNCATE-OUTPUT-FILE
+           PERFORM TRUNCATE-REJECT-FILE
+           PERFORM TRUNCATE-AUDIT-FILE
+           PERFORM TRUNCATE-CSV-FILE.
+
+       TRUNCATE-OUTPUT-FILE.
+           MOVE 0 TO WS-TRUNC-LINE-CTR
+           MOVE 'N' TO WS-TRUNC-EOF
+           OPEN INPUT OUTPUT-FILE
+           IF WS-OUTPUT-FILE-STATUS NOT = '35'
+               OPEN OUTPUT TEMP-OUTPUT-FILE
+               PERFORM UNTIL WS-TRUNC-EOF = 'Y'
+                       OR WS-TRUNC-LINE-CTR >= WS-OUTPUT-LINE-COUNT
+                   READ OUTPUT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-TRUNC-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TRUNC-LINE-CTR
+                           WRITE TEMP-OUTPUT-RECORD FROM OUTPUT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE OUTPUT-FILE
+               CLOSE TEMP-OUTPUT-FILE
+               CALL "CBL_RENAME_FILE" USING WS-OUTPUT-TEMP-NAME
+                       WS-OUTPUT-FILENAME
+                   RETURNING WS-RENAME-RESULT
+           END-IF.
+
+       TRUNCATE-REJECT-FILE.
+           MOVE 0 TO WS-TRUNC-LINE-CTR
+           MOVE 'N' TO WS-TRUNC-EOF
+           OPEN INPUT REJECT-FILE
+           IF WS-REJECT-FILE-STATUS NOT = '35'
+               OPEN OUTPUT TEMP-REJECT-FILE
+               PERFORM UNTIL WS-TRUNC-EOF = 'Y'
+                       OR WS-TRUNC-LINE-CTR >= WS-REJECT-LINE-COUNT
+                   READ REJECT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-TRUNC-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TRUNC-LINE-CTR
+                           WRITE TEMP-REJECT-RECORD FROM REJECT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE REJECT-FILE
+               CLOSE TEMP-REJECT-FILE
+               CALL "CBL_RENAME_FILE" USING WS-REJECT-TEMP-NAME
+                       WS-REJECT-FILENAME
+                   RETURNING WS-RENAME-RESULT
+           END-IF.
+
+       TRUNCATE-AUDIT-FILE.
+           MOVE 0 TO WS-TRUNC-LINE-CTR
+           MOVE 'N' TO WS-TRUNC-EOF
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '35'
+               OPEN OUTPUT TEMP-AUDIT-FILE
+               PERFORM UNTIL WS-TRUNC-EOF = 'Y'
+                       OR WS-TRUNC-LINE-CTR >= WS-AUDIT-LINE-COUNT
+                   READ AUDIT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-TRUNC-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TRUNC-LINE-CTR
+                           WRITE TEMP-AUDIT-RECORD FROM AUDIT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+               CLOSE TEMP-AUDIT-FILE
+               CALL "CBL_RENAME_FILE" USING WS-AUDIT-TEMP-NAME
+                       WS-AUDIT-FILENAME
+                   RETURNING WS-RENAME-RESULT
+           END-IF.
+
+       TRUNCATE-CSV-FILE.
+           MOVE 0 TO WS-TRUNC-LINE-CTR
+           MOVE 'N' TO WS-TRUNC-EOF
+           OPEN INPUT CSV-FILE
+           IF WS-CSV-FILE-STATUS NOT = '35'
+               OPEN OUTPUT TEMP-CSV-FILE
+               PERFORM UNTIL WS-TRUNC-EOF = 'Y'
+                       OR WS-TRUNC-LINE-CTR >= WS-CSV-LINE-COUNT
+                   READ CSV-FILE
+                       AT END
+                           MOVE 'Y' TO WS-TRUNC-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TRUNC-LINE-CTR
+                           WRITE TEMP-CSV-RECORD FROM CSV-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CSV-FILE
+               CLOSE TEMP-CSV-FILE
+               CALL "CBL_RENAME_FILE" USING WS-CSV-TEMP-NAME
+                       WS-CSV-FILENAME
+                   RETURNING WS-RENAME-RESULT
+           END-IF.
+
+       WRITE-OUTPUT-LINE.
+           WRITE OUTPUT-RECORD
+           ADD 1 TO WS-OUTPUT-LINE-COUNT.
+
+       WRITE-REJECT-LINE.
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-LINE-COUNT.
+
+       WRITE-AUDIT-LINE.
+           WRITE AUDIT-RECORD
+           ADD 1 TO WS-AUDIT-LINE-COUNT.
+
+       WRITE-CSV-LINE.
+           WRITE CSV-RECORD
+           ADD 1 TO WS-CSV-LINE-COUNT.
+
+       LOAD-CONTROL-FILE.
+           MOVE 'N' TO WS-CONTROL-PRESENT
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS = '00'
+               READ CONTROL-FILE
+                   NOT AT END
+                       IF CTL-RECORD-COUNT IS NUMERIC
+                               AND FUNCTION TEST-NUMVAL
+                                   (CTL-TOTAL-AMOUNT) = 0
+                           MOVE 'Y' TO WS-CONTROL-PRESENT
+                           MOVE CTL-RECORD-COUNT
+                               TO WS-CONTROL-EXPECT-COUNT
+                           MOVE FUNCTION NUMVAL(CTL-TOTAL-AMOUNT)
+                               TO WS-CONTROL-EXPECT-AMOUNT
+                       ELSE
+                           DISPLAY "WARNING: CONTROL FILE CONTAINS "
+                               "INVALID DATA - IGNORING CONTROL "
+                               "TOTALS"
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       RECONCILE-CONTROL-TOTALS.
+           MOVE SPACES TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT-LINE
+
+           IF WS-CONTROL-PRESENT = 'N'
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "CONTROL TOTALS: NO CONTROL FILE SUPPLIED"
+                       DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+               END-STRING
+               PERFORM WRITE-OUTPUT-LINE
+           ELSE
+               MOVE WS-RECORDS-READ TO WS-RECORDS-READ-DISP
+               MOVE WS-CONTROL-EXPECT-COUNT
+                   TO WS-CONTROL-EXPECT-CNT-DISP
+               MOVE WS-INPUT-TOTAL-AMOUNT TO WS-INPUT-TOTAL-AMT-DISP
+               MOVE WS-CONTROL-EXPECT-AMOUNT
+                   TO WS-CONTROL-EXPECT-AMT-DISP
+
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "CONTROL RECORD COUNT: "
+                       DELIMITED BY SIZE
+                      WS-CONTROL-EXPECT-CNT-DISP DELIMITED BY SIZE
+                      "  RECORDS READ: " DELIMITED BY SIZE
+                      WS-RECORDS-READ-DISP DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+               END-STRING
+               PERFORM WRITE-OUTPUT-LINE
+
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "CONTROL AMOUNT: " DELIMITED BY SIZE
+                      WS-CONTROL-EXPECT-AMT-DISP DELIMITED BY SIZE
+                      "  INPUT TOTAL: " DELIMITED BY SIZE
+                      WS-INPUT-TOTAL-AMT-DISP DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+               END-STRING
+               PERFORM WRITE-OUTPUT-LINE
+
+               MOVE SPACES TO OUTPUT-RECORD
+               IF WS-RECORDS-READ NOT = WS-CONTROL-EXPECT-COUNT
+                   OR WS-INPUT-TOTAL-AMOUNT
+                       NOT = WS-CONTROL-EXPECT-AMOUNT
+                   STRING "CONTROL TOTALS: *** DISCREPANCY ***"
+                           DELIMITED BY SIZE
+                          INTO OUTPUT-RECORD
+                   END-STRING
+               ELSE
+                   STRING "CONTROL TOTALS: RECONCILED OK"
+                           DELIMITED BY SIZE
+                          INTO OUTPUT-RECORD
+                   END-STRING
+               END-IF
+               PERFORM WRITE-OUTPUT-LINE
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "INTCALC DAILY INTEREST REPORT" DELIMITED BY SIZE
                   INTO OUTPUT-RECORD
            END-STRING
-           
-           WRITE OUTPUT-RECORD
-           
-           CLOSE INPUT-FILE
-           CLOSE OUTPUT-FILE
-           
-           STOP RUN.
\ No newline at end of file
+           PERFORM WRITE-OUTPUT-LINE
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "RUN DATE: " DELIMITED BY SIZE
+                  WS-RUN-DATE-DISP DELIMITED BY SIZE
+                  INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT-LINE
+
+           MOVE SPACES TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT-LINE.
+
+       WRITE-REPORT-TRAILER.
+           MOVE WS-ACCOUNT-COUNT TO WS-ACCOUNT-COUNT-DISP
+           MOVE WS-TOTAL-INTEREST TO WS-TOTAL-INTEREST-DISP
+
+           MOVE SPACES TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT-LINE
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "TOTAL ACCOUNTS PROCESSED: " DELIMITED BY SIZE
+                  WS-ACCOUNT-COUNT-DISP DELIMITED BY SIZE
+                  INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT-LINE
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "TOTAL INTEREST POSTED: " DELIMITED BY SIZE
+                  WS-TOTAL-INTEREST-DISP DELIMITED BY SIZE
+                  INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT-LINE
+
+           IF WS-TOTAL-OVERFLOW-FLAG = 'Y'
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "*** TOTAL INTEREST POSTED IS UNDERSTATED - "
+                      "ACCUMULATOR OVERFLOW ***" DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+               END-STRING
+               PERFORM WRITE-OUTPUT-LINE
+           END-IF
+
+           MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-DISP
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "TOTAL RECORDS REJECTED: " DELIMITED BY SIZE
+                  WS-REJECT-COUNT-DISP DELIMITED BY SIZE
+                  INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT-LINE.
+
+       LOAD-RATE-TABLE.
+           OPEN INPUT RATE-FILE
+
+           IF WS-RATE-FILE-STATUS = '35'
+               DISPLAY "WARNING: RATE TABLE FILE NOT FOUND - "
+                       "USING DEFAULT RATE FOR ALL ACCOUNTS"
+           ELSE
+               PERFORM UNTIL WS-RATE-EOF-FLAG = 'Y'
+                   READ RATE-FILE INTO RATE-RECORD
+                       AT END
+                           MOVE 'Y' TO WS-RATE-EOF-FLAG
+                       NOT AT END
+                           IF WS-RATE-COUNT >= WS-RATE-TABLE-MAX
+                               IF WS-RATE-OVERFLOW-WARNED = 'N'
+                                   DISPLAY "WARNING: RATE TABLE HAS "
+                                       "MORE THAN " WS-RATE-TABLE-MAX
+                                       " ENTRIES - EXTRA ROWS IGNORED"
+                                   MOVE 'Y' TO WS-RATE-OVERFLOW-WARNED
+                               END-IF
+                           ELSE
+                               IF FUNCTION TEST-NUMVAL(RT-RATE-TEXT)
+                                       NOT = 0
+                                   DISPLAY "WARNING: INVALID RATE "
+                                       "TABLE ENTRY FOR ACCT TYPE "
+                                       RT-ACCT-TYPE
+                                       " - ROW IGNORED"
+                               ELSE
+                                   IF FUNCTION NUMVAL(RT-RATE-TEXT)
+                                           >= 1
+                                       DISPLAY "WARNING: RATE TABLE "
+                                           "ENTRY FOR ACCT TYPE "
+                                           RT-ACCT-TYPE
+                                           " IS OUT OF RANGE "
+                                           "(>= 100%) - ROW IGNORED"
+                                   ELSE
+                                       ADD 1 TO WS-RATE-COUNT
+                                       SET RT-IDX TO WS-RATE-COUNT
+                                       MOVE RT-ACCT-TYPE
+                                           TO WS-RATE-TYPE(RT-IDX)
+                                       MOVE FUNCTION
+                                           NUMVAL(RT-RATE-TEXT)
+                                           TO WS-RATE-VALUE(RT-IDX)
+                                   END-IF
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE RATE-FILE
+           END-IF.
+
+       LOOKUP-RATE.
+           MOVE 'N' TO WS-RATE-FOUND
+           MOVE WS-DEFAULT-RATE TO WS-RATE-USED
+
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+                   UNTIL RT-IDX > WS-RATE-COUNT
+               IF WS-RATE-TYPE(RT-IDX) = IR-ACCT-TYPE
+                   MOVE WS-RATE-VALUE(RT-IDX) TO WS-RATE-USED
+                   MOVE 'Y' TO WS-RATE-FOUND
+                   SET RT-IDX TO WS-RATE-COUNT
+               END-IF
+           END-PERFORM
+
+           IF WS-RATE-FOUND = 'N'
+               DISPLAY "WARNING: NO RATE FOR ACCT TYPE " IR-ACCT-TYPE
+                       " - USING DEFAULT RATE"
+           END-IF.
+
+       VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF IR-AMOUNT = SPACES
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE "BLANK AMOUNT" TO WS-REJECT-REASON
+           ELSE
+               IF FUNCTION TEST-NUMVAL(IR-AMOUNT) NOT = 0
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE "NON-NUMERIC AMOUNT" TO WS-REJECT-REASON
+               ELSE
+                   MOVE FUNCTION NUMVAL(IR-AMOUNT) TO WS-CHECK-AMOUNT
+                   ADD WS-CHECK-AMOUNT TO WS-INPUT-TOTAL-AMOUNT
+                   IF WS-CHECK-AMOUNT < 0
+                       MOVE 'N' TO WS-VALID-FLAG
+                       MOVE "NEGATIVE AMOUNT" TO WS-REJECT-REASON
+                   ELSE
+                       IF WS-CHECK-AMOUNT > WS-MAX-AMOUNT
+                           MOVE 'N' TO WS-VALID-FLAG
+                           MOVE "AMOUNT OUT OF RANGE"
+                               TO WS-REJECT-REASON
+                       ELSE
+                           MOVE WS-CHECK-AMOUNT TO WS-INPUT-AMOUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-VALID-FLAG = 'Y'
+               IF IR-CALC-MODE NOT = 'S' AND IR-CALC-MODE NOT = 'M'
+                       AND IR-CALC-MODE NOT = 'D'
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE "INVALID CALC MODE" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+
+           IF WS-VALID-FLAG = 'Y'
+               IF IR-TERM IS NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE "NON-NUMERIC TERM" TO WS-REJECT-REASON
+               ELSE
+                   IF (IR-CALC-MODE = 'M' OR IR-CALC-MODE = 'D')
+                           AND IR-TERM = 0
+                       MOVE 'N' TO WS-VALID-FLAG
+                       MOVE "INVALID TERM FOR COMPOUND MODE"
+                           TO WS-REJECT-REASON
+                   ELSE
+                       IF IR-CALC-MODE = 'M'
+                               AND IR-TERM > WS-MAX-TERM-MONTHS
+                           MOVE 'N' TO WS-VALID-FLAG
+                           MOVE "TERM EXCEEDS MAXIMUM MONTHS"
+                               TO WS-REJECT-REASON
+                       ELSE
+                           IF IR-CALC-MODE = 'D'
+                                   AND IR-TERM > WS-MAX-TERM-DAYS
+                               MOVE 'N' TO WS-VALID-FLAG
+                               MOVE "TERM EXCEEDS MAXIMUM DAYS"
+                                   TO WS-REJECT-REASON
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-CSV-HEADER.
+           MOVE SPACES TO CSV-RECORD
+           STRING "ACCOUNT,AMOUNT,RATE,INTEREST,RUNDATE"
+                  DELIMITED BY SIZE INTO CSV-RECORD
+           END-STRING
+           PERFORM WRITE-CSV-LINE.
+
+       WRITE-CSV-RECORD.
+           MOVE WS-RATE-USED TO WS-RATE-USED-DISP
+           MOVE WS-INPUT-AMOUNT TO WS-CSV-AMOUNT-DISP
+           MOVE WS-RESULT TO WS-CSV-RESULT-DISP
+
+           MOVE SPACES TO CSV-RECORD
+           STRING FUNCTION TRIM(IR-ACCT-NO) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-AMOUNT-DISP) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RATE-USED-DISP) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-RESULT-DISP) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-RUN-DATE-DISP DELIMITED BY SIZE
+                  INTO CSV-RECORD
+           END-STRING
+           PERFORM WRITE-CSV-LINE.
+
+       CALCULATE-INTEREST.
+           MOVE 'N' TO WS-CALC-OVERFLOW
+           EVALUATE IR-CALC-MODE
+               WHEN 'M'
+                   COMPUTE WS-PERIOD-RATE =
+                       WS-RATE-USED / WS-MONTHS-PER-YEAR
+                   COMPUTE WS-RESULT ROUNDED =
+                       WS-INPUT-AMOUNT *
+                       ((1 + WS-PERIOD-RATE) ** IR-TERM - 1)
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-CALC-OVERFLOW
+                   END-COMPUTE
+               WHEN 'D'
+                   COMPUTE WS-PERIOD-RATE =
+                       WS-RATE-USED / WS-DAYS-PER-YEAR
+                   COMPUTE WS-RESULT ROUNDED =
+                       WS-INPUT-AMOUNT *
+                       ((1 + WS-PERIOD-RATE) ** IR-TERM - 1)
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-CALC-OVERFLOW
+                   END-COMPUTE
+               WHEN OTHER
+                   MULTIPLY WS-INPUT-AMOUNT BY WS-RATE-USED
+                       GIVING WS-RESULT ROUNDED
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-CALC-OVERFLOW
+                   END-MULTIPLY
+           END-EVALUATE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-RATE-USED TO WS-RATE-USED-DISP
+           MOVE WS-INPUT-AMOUNT TO WS-AMOUNT-DISP
+
+           MOVE SPACES TO AUDIT-RECORD
+           STRING "ACCT: " DELIMITED BY SIZE
+                  IR-ACCT-NO DELIMITED BY SIZE
+                  "  DATETIME: " DELIMITED BY SIZE
+                  WS-RUN-DATE-DISP DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-RUN-TIME-DISP DELIMITED BY SIZE
+                  "  AMOUNT: " DELIMITED BY SIZE
+                  WS-AMOUNT-DISP DELIMITED BY SIZE
+                  "  RATE: " DELIMITED BY SIZE
+                  WS-RATE-USED-DISP DELIMITED BY SIZE
+                  "  INTEREST: " DELIMITED BY SIZE
+                  WS-RESULT-DISP DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           END-STRING
+           PERFORM WRITE-AUDIT-LINE.
+
+       WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACES TO REJECT-RECORD
+           STRING "ACCOUNT: " DELIMITED BY SIZE
+                  IR-ACCT-NO DELIMITED BY SIZE
+                  "  REASON: " DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+                  INTO REJECT-RECORD
+           END-STRING
+           PERFORM WRITE-REJECT-LINE.
+
+       PROCESS-RECORD.
+           MOVE SPACES TO OUTPUT-RECORD
+
+           PERFORM VALIDATE-RECORD
+
+           IF WS-VALID-FLAG = 'N'
+               PERFORM WRITE-REJECT-RECORD
+           ELSE
+               PERFORM LOOKUP-RATE
+
+               PERFORM CALCULATE-INTEREST
+
+               IF WS-CALC-OVERFLOW = 'Y'
+                   MOVE "INTEREST CALCULATION OVERFLOW"
+                       TO WS-REJECT-REASON
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   MOVE WS-RESULT TO WS-RESULT-DISP
+
+                   ADD 1 TO WS-ACCOUNT-COUNT
+                   ADD WS-RESULT TO WS-TOTAL-INTEREST
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-TOTAL-OVERFLOW-FLAG
+                   END-ADD
+
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM WRITE-CSV-RECORD
+
+                   STRING "ACCOUNT: " DELIMITED BY SIZE
+                          IR-ACCT-NO DELIMITED BY SIZE
+                          "  CALCULATED INTEREST: " DELIMITED BY SIZE
+                          WS-RESULT-DISP DELIMITED BY SIZE
+                          INTO OUTPUT-RECORD
+                   END-STRING
+
+                   PERFORM WRITE-OUTPUT-LINE
+               END-IF
+           END-IF.
